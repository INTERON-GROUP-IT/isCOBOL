@@ -0,0 +1,20 @@
+      *--------------------------------------------------------------
+      *  CUSTREC - shared record layout for customer001.  COPY this
+      *  right after "fd customer." (or into a matching WORKING-
+      *  STORAGE work area) so every program that touches the
+      *  customer master agrees on the layout.
+      *--------------------------------------------------------------
+       01  Customer-Rec.
+           05 Cust-Code           PIC 9(5).
+           05 Cust-Name.
+              10 Cust-First-Name  PIC X(30).
+              10 Cust-Last-Name PIC X(30).
+           05 Cust-Address.
+               10 Cust-Street     PIC X(30).
+               10 Cust-City       PIC X(20).
+               10 Cust-State      PIC X(20).
+               10 Cust-Zip        PIC X(5).
+           05 Cust-Gender         PIC X.
+              COPY custgend.
+           05 Cust-Phone          PIC X(15).
+           05 Cust-CellPhone      PIC X(15).
