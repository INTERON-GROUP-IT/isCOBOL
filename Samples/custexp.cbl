@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custexp.
+      *--------------------------------------------------------------
+      *  CUSTEXP - scheduled CSV export of customer001 for the
+      *  mailing house / CRM feed.  Reads the desired column list
+      *  from its own custexppm control record and builds the
+      *  DCI_SETENV
+      *  "DCI_COLUMNS_MAPPING" call the same way CUSTXTR does, so the
+      *  columns actually pulled off the file can be changed with no
+      *  recompile.  Writes one CSV line per customer plus a trailer
+      *  record giving the total record count, so the receiving
+      *  system can confirm the feed is complete.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY custsel.
+
+           select custexp-param
+              assign       to  "custexppm"
+              organization is line sequential
+              file status  is param-status.
+
+           select custexp-out
+              assign       to  "custexpot"
+              organization is line sequential
+              file status  is out-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       fd customer.
+           COPY custrec.
+
+       fd custexp-param.
+           COPY custexprm.
+
+       fd custexp-out.
+       01  Custexp-Out-Line       PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 cust-status                 PIC X(02) VALUE SPACES.
+          88 VALID-cust                VALUE "00" THRU "09".
+       01 param-status                PIC X(02) VALUE SPACES.
+          88 VALID-param               VALUE "00" THRU "09".
+       01 out-status                  PIC X(02) VALUE SPACES.
+          88 VALID-out                 VALUE "00" THRU "09".
+       01 is-file pic x any length.
+       01 w-msg pic x any length.
+       01  crerr-status.
+           03 file-status          pic xx.
+           03 ext-status           pic x(10).
+       01 ws-current-op               PIC X(8) VALUE SPACES.
+       COPY custiopm.
+       01 ws-eof                      PIC X VALUE "N".
+          88 ws-at-eof                VALUE "Y".
+       01 ws-rec-count                PIC 9(9) VALUE ZERO.
+
+       01  DCI-Map-Command            PIC X(250) VALUE SPACES.
+       01  ws-default-columns         PIC X(60) VALUE
+           "cust_code,cust_first_name,cust_last_name,cust_phone".
+
+      *    the column list is split here (not just handed to
+      *    DCI_SETENV) so the CSV header/detail actually reflect
+      *    whichever columns custexppm asked for.
+       01  ws-columns.
+           05 ws-column               PIC X(30) OCCURS 10 TIMES.
+       01  ws-column-count            PIC 9(2) VALUE ZERO.
+       01  ws-col-idx                 PIC 9(2) VALUE ZERO.
+       01  ws-col-value               PIC X(30) VALUE SPACES.
+       01  ws-line-build              PIC X(200) VALUE SPACES.
+       01  ws-line-ptr                PIC 9(3) VALUE 1.
+
+       PROCEDURE DIVISION.
+       inicio.
+           move "READ" to ws-current-op
+           open input custexp-param
+           if not valid-param
+              display "custexppm indisponivel - usando colunas padrao"
+              move ws-default-columns to CEP-Column-List
+           else
+              read custexp-param into Custexp-Param-Rec
+                 at end
+                    move ws-default-columns to CEP-Column-List
+              end-read
+              close custexp-param
+           end-if
+
+           perform separa-colunas
+           perform monta-mapeamento-colunas
+
+           SET ENVIRONMENT "file.index" to "dci"
+           SET ENVIRONMENT "io_creates" to "1"
+
+           move "OPEN" to ws-current-op
+           open input customer
+           if not valid-cust
+              perform valida-status
+              goback
+           end-if
+
+           move "OPEN-OUT" to ws-current-op
+           open output custexp-out
+           if not valid-out
+              perform valida-status-saida
+              close customer
+              goback
+           end-if
+
+           perform monta-cabecalho
+
+           perform until ws-at-eof
+              move "READ" to ws-current-op
+              read customer next record
+                 at end move "Y" to ws-eof
+                 not at end
+                    perform grava-linha-csv
+                    add 1 to ws-rec-count
+              end-read
+           end-perform
+
+           perform grava-trailer
+
+           close custexp-out
+           close customer
+           display "Extrato CSV concluido - " ws-rec-count
+              " registro(s)".
+           goback.
+
+      *    separa-colunas - split the comma-separated CEP-Column-List
+      *    into ws-column(1) thru ws-column(ws-column-count), the
+      *    same way UNSTRING's multiple-INTO form is used elsewhere
+      *    in this program's family for CSV-shaped data.
+       separa-colunas.
+           move spaces to ws-columns
+           move 0 to ws-column-count
+           unstring CEP-Column-List delimited by ","
+              into ws-column(1) ws-column(2) ws-column(3)
+                   ws-column(4) ws-column(5) ws-column(6)
+                   ws-column(7) ws-column(8) ws-column(9)
+                   ws-column(10)
+              tallying in ws-column-count
+           end-unstring.
+
+       monta-cabecalho.
+           move spaces to ws-line-build
+           move 1 to ws-line-ptr
+           perform varying ws-col-idx from 1 by 1
+              until ws-col-idx > ws-column-count
+              if ws-col-idx > 1
+                 string "," delimited by size
+                    into ws-line-build with pointer ws-line-ptr
+              end-if
+              string function trim(ws-column(ws-col-idx))
+                 delimited by size
+                 into ws-line-build with pointer ws-line-ptr
+           end-perform
+           move ws-line-build to Custexp-Out-Line
+           write Custexp-Out-Line.
+
+       grava-linha-csv.
+           move spaces to ws-line-build
+           move 1 to ws-line-ptr
+           perform varying ws-col-idx from 1 by 1
+              until ws-col-idx > ws-column-count
+              if ws-col-idx > 1
+                 string "," delimited by size
+                    into ws-line-build with pointer ws-line-ptr
+              end-if
+              perform valor-da-coluna
+              string function trim(ws-col-value) delimited by size
+                 into ws-line-build with pointer ws-line-ptr
+           end-perform
+           move ws-line-build to Custexp-Out-Line
+           write Custexp-Out-Line.
+
+      *    valor-da-coluna - look up the value for ws-column(ws-col-idx)
+      *    on the current Customer-Rec.  Unrecognized column names
+      *    (a typo in custexppm) export as blank rather than aborting
+      *    the run.
+       valor-da-coluna.
+           move spaces to ws-col-value
+           evaluate function trim(ws-column(ws-col-idx))
+              when "cust_code"
+                 move Cust-Code       to ws-col-value
+              when "cust_first_name"
+                 move Cust-First-Name to ws-col-value
+              when "cust_last_name"
+                 move Cust-Last-Name  to ws-col-value
+              when "cust_street"
+                 move Cust-Street     to ws-col-value
+              when "cust_city"
+                 move Cust-City       to ws-col-value
+              when "cust_state"
+                 move Cust-State      to ws-col-value
+              when "cust_zip"
+                 move Cust-Zip        to ws-col-value
+              when "cust_phone"
+                 move Cust-Phone      to ws-col-value
+              when "cust_cellphone"
+                 move Cust-CellPhone  to ws-col-value
+              when "cust_gender"
+                 move Cust-Gender     to ws-col-value
+              when other
+                 move spaces          to ws-col-value
+           end-evaluate.
+
+       grava-trailer.
+           move spaces to Custexp-Out-Line
+           string "TRAILER," delimited by size
+                  function trim(ws-rec-count) delimited by size
+                  into Custexp-Out-Line
+           write Custexp-Out-Line.
+
+       monta-mapeamento-colunas.
+           string "customer001=" delimited by size
+                  function trim(CEP-Column-List) delimited by size
+                  into DCI-Map-Command
+           display DCI-Map-Command
+           call "DCI_SETENV" using "DCI_COLUMNS_MAPPING"
+              DCI-Map-Command.
+
+       valida-status.
+           call "c$rerrname" using is-file
+           call "C$RERR"  using crerr-status  w-msg.
+           move "custexp"     to CIOL-Program-Id
+           move ws-current-op to CIOL-Operation
+           move zero          to CIOL-Cust-Code
+           move cust-status   to CIOL-File-Status
+           move ext-status    to CIOL-Ext-Status
+           call "custiolog" using Custio-Log-Parms.
+
+      *    valida-status-saida - same as valida-status, but for a
+      *    failed OPEN OUTPUT of the CSV file (custexpot) rather than
+      *    of customer001, so a bad path/disk-full/permissions error
+      *    on the export file lands in the audit trail too instead of
+      *    writing to a file that never opened.
+       valida-status-saida.
+           call "c$rerrname" using is-file
+           call "C$RERR"  using crerr-status  w-msg.
+           move "custexp"     to CIOL-Program-Id
+           move ws-current-op to CIOL-Operation
+           move zero          to CIOL-Cust-Code
+           move out-status    to CIOL-File-Status
+           move ext-status    to CIOL-Ext-Status
+           call "custiolog" using Custio-Log-Parms.
