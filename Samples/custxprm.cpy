@@ -0,0 +1,8 @@
+      *--------------------------------------------------------------
+      *  CUSTXPRM - control record for CUSTXTR's parameter-driven
+      *  column extract off customer001.  One record holds the
+      *  comma-separated list of DCI column names operations wants
+      *  pulled for a given run.
+      *--------------------------------------------------------------
+       01  Custxtr-Param-Rec.
+           05 CXP-Column-List     PIC X(200).
