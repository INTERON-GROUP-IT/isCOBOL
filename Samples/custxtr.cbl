@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custxtr.
+      *--------------------------------------------------------------
+      *  CUSTXTR - parameter-driven column extract off customer001.
+      *  Reads the desired DCI column list from a control record
+      *  (custxtrpm) at run time and builds the DCI_SETENV
+      *  "DCI_COLUMNS_MAPPING" call dynamically, the way seta-colunas
+      *  in dcicolumns.cbl does it with a hardcoded list, so
+      *  operations can run a different column subset with no
+      *  recompile - just a different custxtrpm control record.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY custsel.
+
+           select custxtr-param
+              assign       to  "custxtrpm"
+              organization is line sequential
+              file status  is param-status.
+
+           select custxtr-out
+              assign       to  "custxtrot"
+              organization is line sequential
+              file status  is out-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       fd customer.
+           COPY custrec.
+
+       fd custxtr-param.
+           COPY custxprm.
+
+       fd custxtr-out.
+       01  Custxtr-Out-Line       PIC X(171).
+
+       WORKING-STORAGE SECTION.
+       01 cust-status                 PIC X(02) VALUE SPACES.
+          88 VALID-cust                VALUE "00" THRU "09".
+       01 param-status                PIC X(02) VALUE SPACES.
+          88 VALID-param               VALUE "00" THRU "09".
+       01 out-status                  PIC X(02) VALUE SPACES.
+          88 VALID-out                 VALUE "00" THRU "09".
+       01 is-file pic x any length.
+       01 w-msg pic x any length.
+       01  crerr-status.
+           03 file-status          pic xx.
+           03 ext-status           pic x(10).
+       01 ws-current-op               PIC X(8) VALUE SPACES.
+       COPY custiopm.
+       01 ws-eof                      PIC X VALUE "N".
+          88 ws-at-eof                VALUE "Y".
+       01 ws-rec-count                PIC 9(9) VALUE ZERO.
+
+       01  DCI-Map-Command            PIC X(250) VALUE SPACES.
+       01  ws-default-columns         PIC X(60) VALUE
+           "cust_code,cust_first_name,cust_last_name,cust_phone".
+
+       PROCEDURE DIVISION.
+       inicio.
+           move "READ" to ws-current-op
+           open input custxtr-param
+           if not valid-param
+              display "custxtrpm indisponivel - usando colunas padrao"
+              move ws-default-columns to CXP-Column-List
+           else
+              read custxtr-param into Custxtr-Param-Rec
+                 at end
+                    move ws-default-columns to CXP-Column-List
+              end-read
+              close custxtr-param
+           end-if
+
+           perform monta-mapeamento-colunas
+
+           SET ENVIRONMENT "file.index" to "dci"
+           SET ENVIRONMENT "io_creates" to "1"
+
+           move "OPEN" to ws-current-op
+           open input customer
+           if not valid-cust
+              perform valida-status
+              goback
+           end-if
+
+           move "OPEN-OUT" to ws-current-op
+           open output custxtr-out
+           if not valid-out
+              perform valida-status-saida
+              close customer
+              goback
+           end-if
+
+           perform until ws-at-eof
+              move "READ" to ws-current-op
+              read customer next record
+                 at end move "Y" to ws-eof
+                 not at end
+                    move Customer-Rec to Custxtr-Out-Line
+                    write Custxtr-Out-Line
+                    add 1 to ws-rec-count
+              end-read
+           end-perform
+
+           close custxtr-out
+           close customer
+           display "Extrato concluido - " ws-rec-count " registro(s)".
+           goback.
+
+       monta-mapeamento-colunas.
+           string "customer001=" delimited by size
+                  function trim(CXP-Column-List) delimited by size
+                  into DCI-Map-Command
+           display DCI-Map-Command
+           call "DCI_SETENV" using "DCI_COLUMNS_MAPPING"
+              DCI-Map-Command.
+
+       valida-status.
+           call "c$rerrname" using is-file
+           call "C$RERR"  using crerr-status  w-msg.
+           move "custxtr"     to CIOL-Program-Id
+           move ws-current-op to CIOL-Operation
+           move zero          to CIOL-Cust-Code
+           move cust-status   to CIOL-File-Status
+           move ext-status    to CIOL-Ext-Status
+           call "custiolog" using Custio-Log-Parms.
+
+      *    valida-status-saida - same as valida-status, but for a
+      *    failed OPEN OUTPUT of the extract file (custxtrot) rather
+      *    than of customer001.
+       valida-status-saida.
+           call "c$rerrname" using is-file
+           call "C$RERR"  using crerr-status  w-msg.
+           move "custxtr"     to CIOL-Program-Id
+           move ws-current-op to CIOL-Operation
+           move zero          to CIOL-Cust-Code
+           move out-status    to CIOL-File-Status
+           move ext-status    to CIOL-Ext-Status
+           call "custiolog" using Custio-Log-Parms.
