@@ -0,0 +1,11 @@
+      *--------------------------------------------------------------
+      *  CUSTIOPM - parameters passed to the shared CUSTIOLOG
+      *  audit/error logging routine.  COPY this into WORKING-STORAGE
+      *  (caller) or LINKAGE SECTION (custiolog itself).
+      *--------------------------------------------------------------
+       01  Custio-Log-Parms.
+           05 CIOL-Program-Id     PIC X(8).
+           05 CIOL-Operation      PIC X(8).
+           05 CIOL-Cust-Code      PIC 9(5).
+           05 CIOL-File-Status    PIC X(2).
+           05 CIOL-Ext-Status     PIC X(10).
