@@ -0,0 +1,419 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custmaint.
+      *--------------------------------------------------------------
+      *  CUSTMAINT - full-screen(ish) maintenance program for the
+      *  customer001 master file.  Lets staff key a Cust-Code and
+      *  add, change, delete or inquire on a Customer-Rec, warning on
+      *  probable duplicate names off the Cust-Name alternate key.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY custsel.
+
+       DATA DIVISION.
+       FILE SECTION.
+       fd customer.
+           COPY custrec.
+
+       WORKING-STORAGE SECTION.
+       01 cust-status                 PIC X(02) VALUE SPACES.
+          88 VALID-cust                VALUE "00" THRU "09".
+       01 is-file pic x any length.
+       01 w-msg pic x any length.
+       01  crerr-status.
+           03 file-status          pic xx.
+           03 ext-status           pic x(10).
+       01 ws-current-op               PIC X(8) VALUE SPACES.
+       COPY custiopm.
+       01  ws-function                PIC X VALUE SPACE.
+          88 fn-add                   VALUE "A" "a".
+          88 fn-change                VALUE "C" "c".
+          88 fn-delete                VALUE "D" "d".
+          88 fn-inquire                VALUE "I" "i".
+          88 fn-browse                VALUE "B" "b".
+          88 fn-exit                  VALUE "X" "x".
+
+       01  ws-cust-code               PIC 9(5) VALUE ZERO.
+       01  ws-confirm                 PIC X VALUE SPACE.
+          88 ws-confirm-yes           VALUE "Y" "y".
+
+       01  ws-save-name.
+           05 ws-save-first           PIC X(30).
+           05 ws-save-last            PIC X(30).
+       01  ws-dup-found               PIC X VALUE "N".
+          88 dup-name-found           VALUE "Y".
+       01  ws-saved-customer-rec      PIC X(171) VALUE SPACES.
+
+       01  ws-hist-old.
+           05 wh-street               PIC X(30).
+           05 wh-city                 PIC X(20).
+           05 wh-state                PIC X(20).
+           05 wh-zip                  PIC X(5).
+           05 wh-phone                PIC X(15).
+           05 wh-cellphone            PIC X(15).
+
+       01  ws-eof                     PIC X VALUE "N".
+          88 ws-at-eof                VALUE "Y".
+
+       01  ws-search-last             PIC X(30) VALUE SPACES.
+       01  ws-operator-id             PIC X(8) VALUE SPACES.
+       COPY custhwpm.
+
+      *    Change accepts into these first, so a blank Enter (leave
+      *    value as-is) never blanks the field out on Customer-Rec -
+      *    only a non-blank entry gets moved over.
+       01  ws-in-first                PIC X(30) VALUE SPACES.
+       01  ws-in-last                 PIC X(30) VALUE SPACES.
+       01  ws-name-touched            PIC X VALUE "N".
+          88 name-was-touched         VALUE "Y".
+       01  ws-in-street               PIC X(30) VALUE SPACES.
+       01  ws-in-city                 PIC X(20) VALUE SPACES.
+       01  ws-in-state                PIC X(20) VALUE SPACES.
+       01  ws-in-zip                  PIC X(5) VALUE SPACES.
+       01  ws-in-gender               PIC X VALUE SPACE.
+       01  ws-in-phone                PIC X(15) VALUE SPACES.
+       01  ws-in-cellphone            PIC X(15) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       inicio.
+           display window erase.
+
+           SET ENVIRONMENT "file.index" to "dci"
+
+           open i-o customer
+           move "OPEN" to ws-current-op
+           if not valid-cust
+              perform valida-status
+              goback
+           end-if
+
+           display "ID do operador: " with no advancing.
+           accept ws-operator-id.
+
+           move "N" to ws-function
+           perform until fn-exit
+              perform exibe-menu
+              evaluate true
+                 when fn-add       perform incluir-cliente
+                                       thru incluir-cliente-fim
+                 when fn-change    perform alterar-cliente
+                                       thru alterar-cliente-fim
+                 when fn-delete    perform excluir-cliente
+                                       thru excluir-cliente-fim
+                 when fn-inquire   perform consultar-cliente
+                 when fn-browse    perform navegar-por-sobrenome
+                 when fn-exit      continue
+                 when other
+                    display "Opcao invalida - use A/C/D/I/B/X"
+              end-evaluate
+           end-perform
+
+           close customer
+           goback.
+
+       exibe-menu.
+           display " ".
+           display "CUSTMAINT - manutencao de clientes (customer001)".
+           display "A-Incluir C-Alterar D-Excluir I-Consultar".
+           display "B-Browse por sobrenome  X-Sair".
+           display "Opcao: " with no advancing.
+           accept ws-function.
+
+       incluir-cliente.
+           display "Cust-Code: " with no advancing.
+           accept ws-cust-code.
+           move ws-cust-code to Cust-Code.
+           move "READ" to ws-current-op.
+           read customer key is cust-code
+              invalid key continue
+              not invalid key
+                 display "Ja existe um cliente com este codigo."
+                 go to incluir-cliente-fim
+           end-read.
+           display "Preencha os dados do novo cliente:"
+           display "Primeiro nome : " with no advancing
+           accept Cust-First-Name
+           display "Sobrenome     : " with no advancing
+           accept Cust-Last-Name
+           move Cust-First-Name to ws-save-first
+           move Cust-Last-Name  to ws-save-last
+           display "Rua           : " with no advancing
+           accept Cust-Street
+           display "Cidade        : " with no advancing
+           accept Cust-City
+           display "Estado        : " with no advancing
+           accept Cust-State
+           display "CEP           : " with no advancing
+           accept Cust-Zip
+           display "Sexo (M/F/U/N): " with no advancing
+           accept Cust-Gender
+           perform aceita-sexo-valido
+           display "Telefone      : " with no advancing
+           accept Cust-Phone
+           display "Celular       : " with no advancing
+           accept Cust-CellPhone
+
+           perform verifica-nome-duplicado
+           if dup-name-found
+              display "Atencao: ja existe cliente com este nome."
+              display "Confirma a inclusao mesmo assim (S/N)? "
+                 with no advancing
+              accept ws-confirm
+              if not ws-confirm-yes
+                 display "Inclusao cancelada."
+                 go to incluir-cliente-fim
+              end-if
+           end-if
+
+           move "WRITE" to ws-current-op
+           write Customer-Rec
+           if not valid-cust
+              perform valida-status
+           else
+              display "Cliente incluido com sucesso."
+           end-if.
+       incluir-cliente-fim.
+           continue.
+
+       alterar-cliente.
+           display "Cust-Code: " with no advancing.
+           accept ws-cust-code.
+           move ws-cust-code to Cust-Code.
+           move "READ" to ws-current-op.
+           read customer key is cust-code
+              invalid key
+                 display "Cliente nao encontrado."
+                 go to alterar-cliente-fim
+           end-read.
+
+           move Cust-Street     to wh-street
+           move Cust-City       to wh-city
+           move Cust-State      to wh-state
+           move Cust-Zip        to wh-zip
+           move Cust-Phone      to wh-phone
+           move Cust-CellPhone  to wh-cellphone
+
+           display "Dados atuais:"
+           display Customer-Rec.
+           display "Informe os novos dados (Enter mantem valor atual):"
+           move "N" to ws-name-touched
+           display "Prim.nome[" Cust-First-Name "]: " with no advancing
+           accept ws-in-first
+           if ws-in-first not = spaces
+              move ws-in-first to Cust-First-Name
+              move "Y" to ws-name-touched
+           end-if
+           display "Sobrenome[" Cust-Last-Name "]: " with no advancing
+           accept ws-in-last
+           if ws-in-last not = spaces
+              move ws-in-last to Cust-Last-Name
+              move "Y" to ws-name-touched
+           end-if
+           move Cust-First-Name to ws-save-first
+           move Cust-Last-Name  to ws-save-last
+           display "Rua      [" wh-street "]: " with no advancing
+           accept ws-in-street
+           if ws-in-street not = spaces
+              move ws-in-street to Cust-Street
+           end-if
+           display "Cidade   [" wh-city "]: " with no advancing
+           accept ws-in-city
+           if ws-in-city not = spaces
+              move ws-in-city to Cust-City
+           end-if
+           display "Estado   [" wh-state "]: " with no advancing
+           accept ws-in-state
+           if ws-in-state not = spaces
+              move ws-in-state to Cust-State
+           end-if
+           display "CEP      [" wh-zip "]: " with no advancing
+           accept ws-in-zip
+           if ws-in-zip not = spaces
+              move ws-in-zip to Cust-Zip
+           end-if
+           display "Sexo     [" Cust-Gender "]: " with no advancing
+           accept ws-in-gender
+           if ws-in-gender not = space
+              move ws-in-gender to Cust-Gender
+              perform aceita-sexo-valido
+           end-if
+           display "Telefone [" wh-phone "]: " with no advancing
+           accept ws-in-phone
+           if ws-in-phone not = spaces
+              move ws-in-phone to Cust-Phone
+           end-if
+           display "Celular  [" wh-cellphone "]: " with no advancing
+           accept ws-in-cellphone
+           if ws-in-cellphone not = spaces
+              move ws-in-cellphone to Cust-CellPhone
+           end-if
+
+           if name-was-touched
+              perform verifica-nome-duplicado
+              if dup-name-found
+                 display
+                    "Atencao: ja existe outro cliente com este nome."
+              end-if
+           end-if
+
+           perform grava-historico-alteracao
+
+           move "REWRITE" to ws-current-op
+           rewrite Customer-Rec
+           if not valid-cust
+              perform valida-status
+           else
+              display "Cliente alterado com sucesso."
+           end-if.
+       alterar-cliente-fim.
+           continue.
+
+       excluir-cliente.
+           display "Cust-Code: " with no advancing.
+           accept ws-cust-code.
+           move ws-cust-code to Cust-Code.
+           move "READ" to ws-current-op.
+           read customer key is cust-code
+              invalid key
+                 display "Cliente nao encontrado."
+                 go to excluir-cliente-fim
+           end-read.
+           display Customer-Rec.
+           display "Confirma a exclusao deste cliente (S/N)? "
+              with no advancing.
+           accept ws-confirm.
+           if ws-confirm-yes
+              move "DELETE" to ws-current-op
+              delete customer
+              if not valid-cust
+                 perform valida-status
+              else
+                 display "Cliente excluido com sucesso."
+              end-if
+           else
+              display "Exclusao cancelada."
+           end-if.
+       excluir-cliente-fim.
+           continue.
+
+       consultar-cliente.
+           display "Cust-Code: " with no advancing.
+           accept ws-cust-code.
+           move ws-cust-code to Cust-Code.
+           move "READ" to ws-current-op.
+           read customer key is cust-code
+              invalid key
+                 display "Cliente nao encontrado."
+              not invalid key
+                 display Customer-Rec
+           end-read.
+
+       aceita-sexo-valido.
+           if not Cust-Gender-Is-Valid
+              display "Sexo invalido - use M, F, U ou N."
+              display "Gravando como 'N' (nao informado)."
+              move "N" to Cust-Gender
+           end-if.
+
+      *    grava-historico-alteracao - before REWRITE, hand the
+      *    before-image (wh-* fields captured at the top of
+      *    alterar-cliente) to CUSTHISTW so custhist001 keeps what
+      *    the address/phone used to say.
+       grava-historico-alteracao.
+           move Cust-Code       to CHW-Cust-Code
+           move ws-operator-id  to CHW-Operator-Id
+           move wh-street       to CHW-Old-Street
+           move wh-city         to CHW-Old-City
+           move wh-state        to CHW-Old-State
+           move wh-zip          to CHW-Old-Zip
+           move wh-phone        to CHW-Old-Phone
+           move wh-cellphone    to CHW-Old-CellPhone
+           call "custhistw" using Custhist-Write-Parms.
+
+      *    verifica-nome-duplicado only trusts an exact match on the
+      *    full Cust-Name (first + last) since that is the only value
+      *    the alternate key actually orders on - two people who
+      *    share a last name but not a first name will not sort next
+      *    to each other on this key.
+      *    the START/READ NEXT scan below reads other records into
+      *    the shared FD area, so the caller's just-entered/edited
+      *    Customer-Rec is saved here and restored before returning.
+       verifica-nome-duplicado.
+           move Customer-Rec to ws-saved-customer-rec.
+           move "N" to ws-dup-found.
+           move "START" to ws-current-op.
+           start customer key is equal to cust-name
+              invalid key continue
+              not invalid key
+                 perform test after until ws-at-eof
+                    read customer next record
+                       at end move "Y" to ws-eof
+                       not at end
+                          if Cust-First-Name = ws-save-first
+                             and Cust-Last-Name = ws-save-last
+                             if Cust-Code not = ws-cust-code
+                                move "Y" to ws-dup-found
+                                move "Y" to ws-eof
+                             end-if
+                          else
+                             move "Y" to ws-eof
+                          end-if
+                    end-read
+                 end-perform
+           end-start.
+      *    leave the file positioned for normal keyed access again,
+      *    then restore the caller's record - the positioning read
+      *    above (and the scan before it) may have loaded a different
+      *    customer's data into the shared FD area.
+           move ws-cust-code to Cust-Code.
+           move "N" to ws-eof.
+           read customer key is cust-code invalid key continue end-read.
+           move ws-saved-customer-rec to Customer-Rec.
+
+      *    navegar-por-sobrenome - browse everyone with a matching
+      *    last name.  Cust-Name (custsel.cpy) is keyed first name
+      *    major, so it cannot index-assist a last-name lookup - this
+      *    is a straightforward sequential scan of the whole file,
+      *    filtering on Cust-Last-Name as each record comes by.  A
+      *    real last-name-major alternate key would need its own
+      *    index and a reorganization of customer001, which is out
+      *    of scope for this screen.
+       navegar-por-sobrenome.
+           display "Sobrenome a pesquisar: " with no advancing.
+           accept ws-search-last.
+           move "N" to ws-eof.
+           move zero to Cust-Code.
+           move "START" to ws-current-op.
+           start customer key is not less than cust-code
+              invalid key
+                 move "Y" to ws-eof
+           end-start.
+           display "Clientes com sobrenome '"
+              function trim(ws-search-last) "':".
+           perform until ws-at-eof
+              move "READ" to ws-current-op
+              read customer next record
+                 at end move "Y" to ws-eof
+                 not at end
+                    if Cust-Last-Name = ws-search-last
+                       display Cust-Code " " Cust-First-Name " "
+                          Cust-Last-Name
+                    end-if
+              end-read
+           end-perform.
+           move "N" to ws-eof.
+
+       valida-status.
+           call "c$rerrname" using is-file
+           call "C$RERR"  using crerr-status  w-msg.
+           move "custmain" to CIOL-Program-Id
+           move ws-current-op to CIOL-Operation
+           move ws-cust-code  to CIOL-Cust-Code
+           move cust-status   to CIOL-File-Status
+           move ext-status    to CIOL-Ext-Status
+           call "custiolog" using Custio-Log-Parms.
+           display "Erro de I/O - status " cust-status
+              " (" function trim(w-msg) ")".
