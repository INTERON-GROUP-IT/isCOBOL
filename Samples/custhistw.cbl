@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custhistw.
+      *--------------------------------------------------------------
+      *  CUSTHISTW - shared routine that appends one before-image row
+      *  to custhist001.  Called by CUSTMAINT (and any other program
+      *  that rewrites customer001) right before the REWRITE, so the
+      *  address/phone values being replaced are never lost.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY custhsel.
+
+       DATA DIVISION.
+       FILE SECTION.
+       fd customerhist.
+           COPY custhrec.
+
+       WORKING-STORAGE SECTION.
+       01  hist-status                PIC X(02) VALUE SPACES.
+          88 VALID-hist                VALUE "00" THRU "09".
+       01 is-file pic x any length.
+       01 w-msg pic x any length.
+       01  crerr-status.
+           03 file-status          pic xx.
+           03 ext-status           pic x(10).
+       01 ws-current-op               PIC X(8) VALUE SPACES.
+       COPY custiopm.
+
+       LINKAGE SECTION.
+       COPY custhwpm.
+
+       PROCEDURE DIVISION USING Custhist-Write-Parms.
+       grava-historico.
+           move "OPEN" to ws-current-op
+           open i-o customerhist
+           if hist-status = "35"
+              open output customerhist
+              close customerhist
+              open i-o customerhist
+              move "OPEN" to ws-current-op
+           end-if
+           if not valid-hist
+              perform valida-status
+              goback
+           end-if
+
+           move CHW-Cust-Code      to CH-Cust-Code
+           move function current-date to CH-Change-Timestamp
+           move CHW-Operator-Id    to CH-Operator-Id
+           move CHW-Old-Street     to CH-Old-Street
+           move CHW-Old-City       to CH-Old-City
+           move CHW-Old-State      to CH-Old-State
+           move CHW-Old-Zip        to CH-Old-Zip
+           move CHW-Old-Phone      to CH-Old-Phone
+           move CHW-Old-CellPhone  to CH-Old-CellPhone
+
+           move "WRITE" to ws-current-op
+           write Custhist-Rec
+           if not valid-hist
+              perform valida-status
+           end-if
+
+           close customerhist
+           goback.
+
+       valida-status.
+           call "c$rerrname" using is-file
+           call "C$RERR"  using crerr-status  w-msg.
+           move "custhist"     to CIOL-Program-Id
+           move ws-current-op  to CIOL-Operation
+           move CHW-Cust-Code  to CIOL-Cust-Code
+           move hist-status    to CIOL-File-Status
+           move ext-status     to CIOL-Ext-Status
+           call "custiolog" using Custio-Log-Parms.
