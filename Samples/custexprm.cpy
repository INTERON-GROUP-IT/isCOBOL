@@ -0,0 +1,11 @@
+      *--------------------------------------------------------------
+      *  CUSTEXPRM - control record for the scheduled CSV export
+      *  (CUSTEXP) off customer001.  Kept as its own physical control
+      *  file, separate from CUSTXTR's custxtrpm, so an ad-hoc extract
+      *  run does not silently reconfigure the next scheduled export's
+      *  column list (or vice versa).  Same layout as custxprm - one
+      *  record holds the comma-separated list of DCI column names
+      *  wanted for a given run.
+      *--------------------------------------------------------------
+       01  Custexp-Param-Rec.
+           05 CEP-Column-List     PIC X(200).
