@@ -0,0 +1,19 @@
+      *--------------------------------------------------------------
+      *  CUSTHREC - record layout for custhist001.  Keyed by
+      *  Cust-Code plus the change timestamp so a customer can have
+      *  many history rows, one per rewrite.  Holds the before-image
+      *  of address and phone fields so customer service can answer
+      *  "what did we used to have on file" without relying on
+      *  memory.
+      *--------------------------------------------------------------
+       01  Custhist-Rec.
+           05 CH-Key.
+              10 CH-Cust-Code         PIC 9(5).
+              10 CH-Change-Timestamp  PIC X(21).
+           05 CH-Operator-Id          PIC X(8).
+           05 CH-Old-Street           PIC X(30).
+           05 CH-Old-City             PIC X(20).
+           05 CH-Old-State            PIC X(20).
+           05 CH-Old-Zip              PIC X(5).
+           05 CH-Old-Phone            PIC X(15).
+           05 CH-Old-CellPhone        PIC X(15).
