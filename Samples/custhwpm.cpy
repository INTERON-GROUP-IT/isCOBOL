@@ -0,0 +1,13 @@
+      *--------------------------------------------------------------
+      *  CUSTHWPM - parameters passed to the shared CUSTHISTW
+      *  routine, which writes one before-image row to custhist001.
+      *--------------------------------------------------------------
+       01  Custhist-Write-Parms.
+           05 CHW-Cust-Code           PIC 9(5).
+           05 CHW-Operator-Id         PIC X(8).
+           05 CHW-Old-Street          PIC X(30).
+           05 CHW-Old-City            PIC X(20).
+           05 CHW-Old-State           PIC X(20).
+           05 CHW-Old-Zip             PIC X(5).
+           05 CHW-Old-Phone           PIC X(15).
+           05 CHW-Old-CellPhone       PIC X(15).
