@@ -0,0 +1,11 @@
+      *--------------------------------------------------------------
+      *  CUSTLDCT - restart control record for CUSTLOAD.  One fixed
+      *  record (key "RESTART1") tracks the last Cust-Code loaded
+      *  successfully so an abended bulk load can resume without
+      *  starting over or double-loading records.
+      *--------------------------------------------------------------
+       01  Custload-Ctl-Rec.
+           05 CLC-Ctl-Key          PIC X(8).
+           05 CLC-Last-Cust-Code   PIC 9(5).
+           05 CLC-Records-Loaded   PIC 9(9).
+           05 CLC-Last-Update-Ts   PIC X(21).
