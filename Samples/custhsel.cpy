@@ -0,0 +1,12 @@
+      *--------------------------------------------------------------
+      *  CUSTHSEL - shared FILE-CONTROL entry for custhist001, the
+      *  customer change-history file.  COPY into FILE-CONTROL
+      *  wherever CUSTHIST records are written or read.
+      *--------------------------------------------------------------
+           select customerhist
+              assign       to  "custhist001"
+              organization is indexed
+              access mode  is dynamic
+              lock mode    is manual
+              file status  is hist-status
+              record key   is CH-Key.
