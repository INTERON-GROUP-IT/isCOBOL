@@ -4,32 +4,13 @@
        CONFIGURATION SECTION.                                           
        SPECIAL-NAMES.                                                   
        INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL. 
-           select customer
-              assign       to  "customer001"
-              organization is indexed
-              access mode  is dynamic
-              lock mode    is manual
-              file status  is cust-status
-              record key   is cust-code
-              alternate record key is cust-name with duplicates.
-                                            
-       DATA DIVISION.                                                   
-       FILE SECTION. 
+       FILE-CONTROL.
+           COPY custsel.
+
+       DATA DIVISION.
+       FILE SECTION.
        fd customer.
-       01  Customer-Rec.
-           05 Cust-Code           PIC 9(5).
-           05 Cust-Name.
-              10 Cust-First-Name  PIC X(30).
-              10 Cust-Last-Name PIC X(30).
-           05 Cust-Address.
-               10 Cust-Street     PIC X(30).
-               10 Cust-City       PIC X(20).
-               10 Cust-State      PIC X(20).
-               10 Cust-Zip        PIC X(5).
-           05 Cust-Gender         PIC X.
-           05 Cust-Phone          PIC X(15).
-           05 Cust-CellPhone      PIC X(15).
+           COPY custrec.
 
 
        WORKING-STORAGE SECTION.     
@@ -41,6 +22,7 @@
         01  crerr-status.
            03 file-status          pic xx.
            03 ext-status           pic x(10).
+        COPY custiopm.
        PROCEDURE DIVISION.
 	 inicio.
            display window erase. 
@@ -80,9 +62,9 @@
        valida-status.
            call "c$rerrname" using is-file
            call "C$RERR"  using crerr-status  w-msg.
-           display message box "File : " is-file x"0a"
-                               "Status : " file-status x"0a"
-                               "Extendido : " ext-status x"0a"
-                               w-msg.                
-            
-      
\ No newline at end of file
+           move "dcicolum"  to CIOL-Program-Id
+           move "OPEN"       to CIOL-Operation
+           move zero         to CIOL-Cust-Code
+           move cust-status  to CIOL-File-Status
+           move ext-status   to CIOL-Ext-Status
+           call "custiolog" using Custio-Log-Parms.
