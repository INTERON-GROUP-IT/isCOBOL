@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custload.
+      *--------------------------------------------------------------
+      *  CUSTLOAD - restart/checkpoint bulk loader for customer001.
+      *  Reads a CSV external customer extract (custldin), one
+      *  Customer-Rec per line, and writes it to customer001 (which
+      *  can be created fresh via SET ENVIRONMENT "io_creates" the
+      *  same way dcicolumns.cbl shows).  Commits its restart point
+      *  every ws-batch-size records to custldctl so an abend
+      *  partway through a multi-hour load only costs the current
+      *  batch, not the whole run - on restart, feed records at or
+      *  below the last-checkpointed Cust-Code are skipped outright;
+      *  records above that point but already written in the batch
+      *  that was in flight at the abend hit a duplicate-key WRITE
+      *  and are counted as skipped rather than logged as I/O errors.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY custsel.
+
+           select feed-file
+              assign       to  "custldin"
+              organization is line sequential
+              file status  is feed-status.
+
+           select restart-ctl
+              assign       to  "custldctl"
+              organization is indexed
+              access mode  is dynamic
+              lock mode    is manual
+              record key   is CLC-Ctl-Key
+              file status  is ctl-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       fd customer.
+           COPY custrec.
+
+       fd feed-file.
+       01  Feed-Line               PIC X(200).
+
+       fd restart-ctl.
+           COPY custldct.
+
+       WORKING-STORAGE SECTION.
+       01 cust-status                 PIC X(02) VALUE SPACES.
+          88 VALID-cust                VALUE "00" THRU "09".
+          88 CUST-DUPLICATE-KEY        VALUE "22".
+       01 feed-status                 PIC X(02) VALUE SPACES.
+          88 VALID-feed                VALUE "00" THRU "09".
+       01 ctl-status                   PIC X(02) VALUE SPACES.
+          88 VALID-ctl                 VALUE "00" THRU "09".
+       01 is-file pic x any length.
+       01 w-msg pic x any length.
+       01  crerr-status.
+           03 file-status          pic xx.
+           03 ext-status           pic x(10).
+       01 ws-current-op               PIC X(8) VALUE SPACES.
+       COPY custiopm.
+
+       01  ws-batch-size              PIC 9(5) VALUE 100.
+       01  ws-batch-count             PIC 9(5) VALUE ZERO.
+       01  ws-loaded-count            PIC 9(9) VALUE ZERO.
+       01  ws-skipped-count           PIC 9(9) VALUE ZERO.
+       01  ws-last-cust-code          PIC 9(5) VALUE ZERO.
+       01  ws-eof                     PIC X VALUE "N".
+          88 ws-at-eof                VALUE "Y".
+       01  ws-restarting              PIC X VALUE "N".
+          88 is-restarting            VALUE "Y".
+
+       01  ws-feed-fields.
+           05 wf-cust-code            PIC 9(5).
+           05 wf-first-name           PIC X(30).
+           05 wf-last-name            PIC X(30).
+           05 wf-street               PIC X(30).
+           05 wf-city                 PIC X(20).
+           05 wf-state                PIC X(20).
+           05 wf-zip                  PIC X(5).
+           05 wf-gender               PIC X(1).
+           05 wf-phone                PIC X(15).
+           05 wf-cellphone            PIC X(15).
+
+       PROCEDURE DIVISION.
+       inicio.
+           SET ENVIRONMENT "file.index" to "dci"
+           SET ENVIRONMENT "io_creates" to "1"
+
+           perform le-controle-restart
+           perform abre-arquivos
+           if not valid-cust or not valid-feed
+              goback
+           end-if
+
+           perform until ws-at-eof
+              move "READ" to ws-current-op
+              read feed-file into Feed-Line
+                 at end move "Y" to ws-eof
+                 not at end
+                    perform processa-linha-feed
+              end-read
+           end-perform
+
+           perform grava-controle-restart
+
+           close customer
+           close feed-file
+           display "Carga concluida - " ws-loaded-count
+              " carregado(s), " ws-skipped-count " pulado(s)".
+           goback.
+
+      *    on restart, skip any feed line at or below the last
+      *    successfully loaded Cust-Code (the feed is expected in
+      *    ascending Cust-Code order, same as any other bulk load).
+       le-controle-restart.
+           move "RESTART1" to CLC-Ctl-Key
+           move "OPEN" to ws-current-op
+           open i-o restart-ctl
+           if ctl-status = "35"
+              open output restart-ctl
+              close restart-ctl
+              open i-o restart-ctl
+           end-if
+           if not valid-ctl
+              perform valida-status-restart
+              move 0 to ws-last-cust-code
+           else
+              move "RESTART1" to CLC-Ctl-Key
+              read restart-ctl
+                 invalid key
+                    move 0 to ws-last-cust-code
+                 not invalid key
+                    move CLC-Last-Cust-Code to ws-last-cust-code
+                    move "Y" to ws-restarting
+              end-read
+           end-if.
+           if is-restarting
+              display "Reiniciando carga a partir do Cust-Code "
+                 ws-last-cust-code
+           end-if.
+
+       abre-arquivos.
+           move "OPEN" to ws-current-op
+           open input feed-file
+           open i-o customer
+           if not valid-cust
+              perform valida-status
+           end-if.
+
+       processa-linha-feed.
+           move spaces to ws-feed-fields
+           unstring Feed-Line delimited by ","
+              into wf-cust-code wf-first-name wf-last-name
+                   wf-street wf-city wf-state wf-zip
+                   wf-gender wf-phone wf-cellphone
+           end-unstring
+
+           if is-restarting and wf-cust-code <= ws-last-cust-code
+              add 1 to ws-skipped-count
+           else
+              move wf-cust-code    to Cust-Code
+              move wf-first-name   to Cust-First-Name
+              move wf-last-name    to Cust-Last-Name
+              move wf-street       to Cust-Street
+              move wf-city         to Cust-City
+              move wf-state        to Cust-State
+              move wf-zip          to Cust-Zip
+              move wf-gender       to Cust-Gender
+              if not Cust-Gender-Is-Valid
+                 move "N" to Cust-Gender
+              end-if
+              move wf-phone        to Cust-Phone
+              move wf-cellphone    to Cust-CellPhone
+
+              move "WRITE" to ws-current-op
+              write Customer-Rec
+              if cust-duplicate-key
+      *          already on file from the batch that was in flight
+      *          when a prior run abended - not a real I/O error.
+                 add 1 to ws-skipped-count
+                 move wf-cust-code to ws-last-cust-code
+              else
+                 if not valid-cust
+                    perform valida-status
+                 else
+                    add 1 to ws-loaded-count
+                    add 1 to ws-batch-count
+                    move wf-cust-code to ws-last-cust-code
+                    if ws-batch-count >= ws-batch-size
+                       perform grava-controle-restart
+                       move 0 to ws-batch-count
+                    end-if
+                 end-if
+              end-if
+           end-if.
+
+       grava-controle-restart.
+           move "RESTART1"          to CLC-Ctl-Key
+           move ws-last-cust-code   to CLC-Last-Cust-Code
+           move ws-loaded-count     to CLC-Records-Loaded
+           move function current-date to CLC-Last-Update-Ts
+           move "REWRITE" to ws-current-op
+           rewrite Custload-Ctl-Rec
+           if ctl-status = "23"
+              move "WRITE" to ws-current-op
+              write Custload-Ctl-Rec
+           end-if.
+
+       valida-status.
+           call "c$rerrname" using is-file
+           call "C$RERR"  using crerr-status  w-msg.
+           move "custload"    to CIOL-Program-Id
+           move ws-current-op to CIOL-Operation
+           if ws-current-op = "OPEN"
+              move zero         to CIOL-Cust-Code
+           else
+              move wf-cust-code to CIOL-Cust-Code
+           end-if
+           move cust-status   to CIOL-File-Status
+           move ext-status    to CIOL-Ext-Status
+           call "custiolog" using Custio-Log-Parms.
+
+      *    valida-status-restart - same as valida-status, but for a
+      *    failed OPEN I-O/OUTPUT of custldctl rather than of
+      *    customer001, so a bad restart-control file (e.g. an
+      *    open mode the file doesn't support) lands in the audit
+      *    trail too instead of falling through to READ against a
+      *    file that never opened.
+       valida-status-restart.
+           call "c$rerrname" using is-file
+           call "C$RERR"  using crerr-status  w-msg.
+           move "custload"    to CIOL-Program-Id
+           move ws-current-op to CIOL-Operation
+           move zero          to CIOL-Cust-Code
+           move ctl-status    to CIOL-File-Status
+           move ext-status    to CIOL-Ext-Status
+           call "custiolog" using Custio-Log-Parms.
