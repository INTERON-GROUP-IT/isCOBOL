@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custterr.
+      *--------------------------------------------------------------
+      *  CUSTTERR - state/ZIP territory report for customer001.
+      *  Sorts the customer base by Cust-State then Cust-Zip and
+      *  prints a listing and a count for each territory, with a
+      *  grand total at the end - the same SORT INPUT/OUTPUT
+      *  PROCEDURE control-break pattern CUSTPHRC uses for its
+      *  duplicate-phone pass.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY custsel.
+
+           select territory-sort-file assign to "custtrsw".
+
+           select territory-report
+              assign       to  "custterrpt"
+              organization is line sequential
+              file status  is rpt-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       fd customer.
+           COPY custrec.
+
+       SD territory-sort-file.
+       01  TS-Rec.
+           05 TS-State              PIC X(20).
+           05 TS-Zip                PIC X(5).
+           05 TS-Cust-Code          PIC 9(5).
+           05 TS-First-Name         PIC X(30).
+           05 TS-Last-Name          PIC X(30).
+
+       fd territory-report.
+       01  Territory-Report-Line    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 cust-status                 PIC X(02) VALUE SPACES.
+          88 VALID-cust                VALUE "00" THRU "09".
+       01 rpt-status                  PIC X(02) VALUE SPACES.
+          88 VALID-rpt                 VALUE "00" THRU "09".
+       01 is-file pic x any length.
+       01 w-msg pic x any length.
+       01  crerr-status.
+           03 file-status          pic xx.
+           03 ext-status           pic x(10).
+       01 ws-current-op               PIC X(8) VALUE SPACES.
+       COPY custiopm.
+       01 ws-eof                      PIC X VALUE "N".
+          88 ws-at-eof                VALUE "Y".
+       01 ws-sort-eof                 PIC X VALUE "N".
+          88 ws-sort-at-eof           VALUE "Y".
+
+       01  ws-first-rec               PIC X VALUE "Y".
+          88 is-first-rec             VALUE "Y".
+       01  ws-prev-state              PIC X(20) VALUE SPACES.
+       01  ws-prev-zip                PIC X(5) VALUE SPACES.
+       01  ws-terr-count              PIC 9(9) VALUE ZERO.
+       01  ws-grand-total             PIC 9(9) VALUE ZERO.
+
+       01  ws-detail-line.
+           05 wd-filler               PIC X(4) VALUE SPACES.
+           05 wd-cust-code            PIC 9(5).
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 wd-name                 PIC X(61).
+
+       01  ws-header-line.
+           05 wh-state                PIC X(20).
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 wh-zip                  PIC X(5).
+
+       01  ws-total-line.
+           05 wt-label                PIC X(30) VALUE
+              "  Total do territorio: ".
+           05 wt-count                PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       inicio.
+           SET ENVIRONMENT "file.index" to "dci"
+
+           move "OPEN-OUT" to ws-current-op
+           open output territory-report
+           if not valid-rpt
+              perform valida-status-saida
+              goback
+           end-if
+           move "Relatorio de territorios (Estado/CEP) - customer001"
+              to Territory-Report-Line
+           write Territory-Report-Line
+           move spaces to Territory-Report-Line
+           write Territory-Report-Line
+
+           sort territory-sort-file
+              on ascending key TS-State TS-Zip TS-Last-Name
+              input procedure  is carrega-territorios
+              output procedure is gera-relatorio-territorios
+
+           move spaces to Territory-Report-Line
+           write Territory-Report-Line
+           string "Total geral de clientes: " delimited by size
+                  ws-grand-total delimited by size
+                  into Territory-Report-Line
+           write Territory-Report-Line
+           close territory-report
+
+           display "Relatorio de territorios concluido - "
+              ws-grand-total " cliente(s)".
+           goback.
+
+      *    pass 1 - carry state/zip/name for every customer into the
+      *    sort work file.
+       carrega-territorios.
+           move "OPEN" to ws-current-op
+           open input customer
+           if not valid-cust
+              perform valida-status
+           else
+              move "N" to ws-eof
+              perform until ws-at-eof
+                 move "READ" to ws-current-op
+                 read customer next record
+                    at end move "Y" to ws-eof
+                    not at end
+                       move spaces           to TS-Rec
+                       move Cust-State      to TS-State
+                       move Cust-Zip        to TS-Zip
+                       move Cust-Code       to TS-Cust-Code
+                       move Cust-First-Name to TS-First-Name
+                       move Cust-Last-Name  to TS-Last-Name
+                       release TS-Rec
+                 end-read
+              end-perform
+              close customer
+           end-if.
+
+      *    pass 2 - control-break on State+Zip; print a header the
+      *    first time a territory is seen, one detail line per
+      *    customer, and a count when the territory ends.
+       gera-relatorio-territorios.
+           move "Y" to ws-first-rec
+           move "N" to ws-sort-eof
+           perform until ws-sort-at-eof
+              return territory-sort-file
+                 at end move "Y" to ws-sort-eof
+                 not at end
+                    if not is-first-rec
+                       and (TS-State not = ws-prev-state
+                            or TS-Zip not = ws-prev-zip)
+                       perform fecha-territorio
+                    end-if
+                    if is-first-rec
+                       or TS-State not = ws-prev-state
+                       or TS-Zip not = ws-prev-zip
+                       perform abre-territorio
+                    end-if
+                    move TS-Cust-Code to wd-cust-code
+                    string function trim(TS-First-Name)
+                              delimited by size
+                           " "                    delimited by size
+                           function trim(TS-Last-Name)
+                              delimited by size
+                           into wd-name
+                    move ws-detail-line to Territory-Report-Line
+                    write Territory-Report-Line
+                    add 1 to ws-terr-count
+                    add 1 to ws-grand-total
+                    move "N" to ws-first-rec
+                    move TS-State to ws-prev-state
+                    move TS-Zip   to ws-prev-zip
+              end-return
+           end-perform
+           if not is-first-rec
+              perform fecha-territorio
+           end-if.
+
+       abre-territorio.
+           move 0 to ws-terr-count
+           move spaces to Territory-Report-Line
+           write Territory-Report-Line
+           move TS-State to wh-state
+           move TS-Zip   to wh-zip
+           move ws-header-line to Territory-Report-Line
+           write Territory-Report-Line.
+
+       fecha-territorio.
+           move ws-terr-count to wt-count
+           move ws-total-line to Territory-Report-Line
+           write Territory-Report-Line.
+
+       valida-status.
+           call "c$rerrname" using is-file
+           call "C$RERR"  using crerr-status  w-msg.
+           move "custterr"    to CIOL-Program-Id
+           move ws-current-op to CIOL-Operation
+           if ws-current-op = "OPEN"
+              move zero       to CIOL-Cust-Code
+           else
+              move Cust-Code  to CIOL-Cust-Code
+           end-if
+           move cust-status   to CIOL-File-Status
+           move ext-status    to CIOL-Ext-Status
+           call "custiolog" using Custio-Log-Parms.
+
+      *    valida-status-saida - same as valida-status, but for a
+      *    failed OPEN OUTPUT of the territory report (custterrpt)
+      *    rather than of customer001.
+       valida-status-saida.
+           call "c$rerrname" using is-file
+           call "C$RERR"  using crerr-status  w-msg.
+           move "custterr"    to CIOL-Program-Id
+           move ws-current-op to CIOL-Operation
+           move zero          to CIOL-Cust-Code
+           move rpt-status    to CIOL-File-Status
+           move ext-status    to CIOL-Ext-Status
+           call "custiolog" using Custio-Log-Parms.
