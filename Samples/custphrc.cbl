@@ -0,0 +1,387 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custphrc.
+      *--------------------------------------------------------------
+      *  CUSTPHRC - phone reconciliation batch job for customer001.
+      *  Pass 1 walks the file, normalizes Cust-Phone/Cust-CellPhone
+      *  to a standard "(NNN) NNN-NNNN" format wherever 10 digits can
+      *  be extracted, and feeds a sort work file keyed by the
+      *  normalized number.  Pass 2 walks the sorted numbers looking
+      *  for the same number under more than one Cust-Code, confirms
+      *  the match against the Cust-Name alternate key, and writes a
+      *  suspect-duplicates exception report for manual review.  Each
+      *  phone/cellphone normalized in pass 1 has its pre-normalization
+      *  value captured to custhist001 via CUSTHISTW before the
+      *  REWRITE, same as an operator-driven change in CUSTMAINT.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY custsel.
+
+           select phone-sort-file assign to "custphsw".
+
+           select suspect-report
+              assign       to  "custphrpt"
+              organization is line sequential
+              file status  is rpt-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       fd customer.
+           COPY custrec.
+
+       SD phone-sort-file.
+       01  PS-Rec.
+           05 PS-Phone             PIC 9(10).
+           05 PS-Cust-Code         PIC 9(5).
+           05 PS-Source            PIC X(1).
+           05 PS-First-Name        PIC X(30).
+           05 PS-Last-Name         PIC X(30).
+
+       fd suspect-report.
+       01  Suspect-Report-Line     PIC X(180).
+
+       WORKING-STORAGE SECTION.
+       01 cust-status                 PIC X(02) VALUE SPACES.
+          88 VALID-cust                VALUE "00" THRU "09".
+       01 rpt-status                  PIC X(02) VALUE SPACES.
+          88 VALID-rpt                 VALUE "00" THRU "09".
+       01 is-file pic x any length.
+       01 w-msg pic x any length.
+       01  crerr-status.
+           03 file-status          pic xx.
+           03 ext-status           pic x(10).
+       01 ws-current-op               PIC X(8) VALUE SPACES.
+       COPY custiopm.
+       01 ws-eof                      PIC X VALUE "N".
+          88 ws-at-eof                VALUE "Y".
+       01 ws-sort-eof                 PIC X VALUE "N".
+          88 ws-sort-at-eof           VALUE "Y".
+
+       01  ws-digits                  PIC X(15) VALUE SPACES.
+       01  ws-digit-count             PIC 9(2) VALUE ZERO.
+       01  ws-all-digits              PIC X(15) VALUE SPACES.
+       01  ws-ten-digits              PIC X(10) VALUE SPACES.
+       01  ws-digits-valid            PIC X VALUE "N".
+          88 valid-phone-digits       VALUE "Y".
+       01  ws-idx                     PIC 9(2) VALUE ZERO.
+       01  ws-one-char                PIC X.
+       01  ws-normalized              PIC 9(10) VALUE ZERO.
+       01  ws-formatted-phone         PIC X(15) VALUE SPACES.
+       01  ws-changed                 PIC X VALUE "N".
+          88 phone-changed            VALUE "Y".
+
+       01  ws-first-rec               PIC X VALUE "Y".
+          88 is-first-rec             VALUE "Y".
+       01  ws-prev-phone              PIC 9(10) VALUE ZERO.
+       01  ws-prev-cust-code          PIC 9(5) VALUE ZERO.
+       01  ws-prev-first              PIC X(30) VALUE SPACES.
+       01  ws-prev-last               PIC X(30) VALUE SPACES.
+       01  ws-suspect-count           PIC 9(9) VALUE ZERO.
+       01  ws-name-match              PIC X VALUE "N".
+          88 same-name                VALUE "Y".
+       01  ws-key-confirmed           PIC X VALUE "N".
+          88 name-confirmed           VALUE "Y".
+       01  ws-key-scan-eof            PIC X VALUE "N".
+
+       01  ws-hist-old.
+           05 wh-street                PIC X(30).
+           05 wh-city                  PIC X(20).
+           05 wh-state                 PIC X(20).
+           05 wh-zip                   PIC X(5).
+           05 wh-phone                 PIC X(15).
+           05 wh-cellphone             PIC X(15).
+       01  ws-operator-id              PIC X(8) VALUE "CUSTPHRC".
+       COPY custhwpm.
+
+       01  ws-report-line.
+           05 wr-phone                PIC X(14).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 wr-cust-code-1          PIC 9(5).
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 wr-name-1               PIC X(61).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 wr-cust-code-2          PIC 9(5).
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 wr-name-2               PIC X(61).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 wr-name-flag            PIC X(20).
+
+       PROCEDURE DIVISION.
+       inicio.
+           SET ENVIRONMENT "file.index" to "dci"
+
+           move "OPEN-OUT" to ws-current-op
+           open output suspect-report
+           if not valid-rpt
+              perform valida-status-saida
+              goback
+           end-if
+           move "Telefone      Cust1  Nome1                Cust2  Nome2"
+              to Suspect-Report-Line
+           write Suspect-Report-Line
+
+           sort phone-sort-file
+              on ascending key PS-Phone PS-Cust-Code
+              input procedure  is carrega-telefones
+              output procedure is gera-relatorio-suspeitas
+
+           move spaces to Suspect-Report-Line
+           write Suspect-Report-Line
+           string "Total de possiveis duplicidades: " delimited by size
+                  ws-suspect-count delimited by size
+                  into Suspect-Report-Line
+           write Suspect-Report-Line
+           close suspect-report
+
+           display "Reconciliacao de telefones concluida - "
+              ws-suspect-count " suspeita(s) de duplicidade".
+           goback.
+
+      *    pass 1 - normalize phone/cellphone and release one sort
+      *    record per non-blank number found.
+       carrega-telefones.
+           move "OPEN" to ws-current-op
+           open i-o customer
+           if not valid-cust
+              perform valida-status
+           else
+              move "N" to ws-eof
+              perform until ws-at-eof
+                 move "READ" to ws-current-op
+                 read customer next record
+                    at end move "Y" to ws-eof
+                    not at end
+                       perform normaliza-registro
+                 end-read
+              end-perform
+              close customer
+           end-if.
+
+       normaliza-registro.
+           move "N" to ws-changed
+           move Cust-Street     to wh-street
+           move Cust-City       to wh-city
+           move Cust-State      to wh-state
+           move Cust-Zip        to wh-zip
+           move Cust-Phone      to wh-phone
+           move Cust-CellPhone  to wh-cellphone
+           move Cust-Phone to ws-digits
+           perform extrai-digitos
+           if valid-phone-digits
+              perform formata-telefone
+              if ws-formatted-phone not = Cust-Phone
+                 move ws-formatted-phone to Cust-Phone
+                 move "Y" to ws-changed
+              end-if
+              move spaces             to PS-Rec
+              move ws-normalized     to PS-Phone
+              move Cust-Code         to PS-Cust-Code
+              move "P"               to PS-Source
+              move Cust-First-Name   to PS-First-Name
+              move Cust-Last-Name    to PS-Last-Name
+              release PS-Rec
+           end-if
+
+           move Cust-CellPhone to ws-digits
+           perform extrai-digitos
+           if valid-phone-digits
+              perform formata-telefone
+              if ws-formatted-phone not = Cust-CellPhone
+                 move ws-formatted-phone to Cust-CellPhone
+                 move "Y" to ws-changed
+              end-if
+              move spaces             to PS-Rec
+              move ws-normalized     to PS-Phone
+              move Cust-Code         to PS-Cust-Code
+              move "C"               to PS-Source
+              move Cust-First-Name   to PS-First-Name
+              move Cust-Last-Name    to PS-Last-Name
+              release PS-Rec
+           end-if
+
+           if phone-changed
+              perform grava-historico-normalizacao
+              move "REWRITE" to ws-current-op
+              rewrite Customer-Rec
+              if not valid-cust
+                 perform valida-status
+              end-if
+           end-if.
+
+      *    grava-historico-normalizacao - before REWRITE, hand the
+      *    pre-normalization phone/cellphone (wh-* fields captured at
+      *    the top of normaliza-registro) to CUSTHISTW so custhist001
+      *    keeps what the number used to look like, the same as
+      *    CUSTMAINT does for an operator-driven change.
+       grava-historico-normalizacao.
+           move Cust-Code       to CHW-Cust-Code
+           move ws-operator-id  to CHW-Operator-Id
+           move wh-street       to CHW-Old-Street
+           move wh-city         to CHW-Old-City
+           move wh-state        to CHW-Old-State
+           move wh-zip          to CHW-Old-Zip
+           move wh-phone        to CHW-Old-Phone
+           move wh-cellphone    to CHW-Old-CellPhone
+           call "custhistw" using Custhist-Write-Parms.
+
+      *    extrai-digitos - keeps only the digits 0-9 out of
+      *    ws-digits.  A plain 10-digit number, or an 11-digit number
+      *    with a leading "1" country code, right-justifies its last
+      *    10 digits into ws-normalized and sets valid-phone-digits;
+      *    anything else (too few or too many digits, or an 11-digit
+      *    number with no leading "1") is left unnormalized so the
+      *    caller skips it rather than releasing a bogus sort record.
+       extrai-digitos.
+           move 0 to ws-digit-count
+           move spaces to ws-all-digits
+           move all "0" to ws-normalized
+           move "N" to ws-digits-valid
+           perform varying ws-idx from 1 by 1 until ws-idx > 15
+              move ws-digits(ws-idx:1) to ws-one-char
+              if ws-one-char >= "0" and ws-one-char <= "9"
+                 add 1 to ws-digit-count
+                 move ws-one-char to ws-all-digits(ws-digit-count:1)
+              end-if
+           end-perform
+           if ws-digit-count = 10
+              move ws-all-digits(1:10) to ws-ten-digits
+              move "Y" to ws-digits-valid
+           else
+              if ws-digit-count = 11 and ws-all-digits(1:1) = "1"
+                 move ws-all-digits(2:10) to ws-ten-digits
+                 move "Y" to ws-digits-valid
+              end-if
+           end-if
+           if valid-phone-digits
+              move function numval(ws-ten-digits) to ws-normalized
+           end-if.
+
+       formata-telefone.
+           move spaces to ws-formatted-phone
+           string "(" delimited by size
+                  ws-normalized(1:3) delimited by size
+                  ") " delimited by size
+                  ws-normalized(4:3) delimited by size
+                  "-" delimited by size
+                  ws-normalized(7:4) delimited by size
+                  into ws-formatted-phone.
+
+      *    pass 2 - control-break on the sorted phone number; when
+      *    two different Cust-Codes share the same number, confirm
+      *    via the Cust-Name alternate key (do they also share a
+      *    name, i.e. a stronger duplicate signal) and report it.
+       gera-relatorio-suspeitas.
+           move "Y" to ws-first-rec
+           move "N" to ws-sort-eof
+           move "OPEN" to ws-current-op
+           open input customer
+           if not valid-cust
+              perform valida-status
+           else
+              perform until ws-sort-at-eof
+                 return phone-sort-file
+                    at end move "Y" to ws-sort-eof
+                    not at end
+                       if not is-first-rec
+                          and PS-Phone = ws-prev-phone
+                          and PS-Cust-Code not = ws-prev-cust-code
+                          perform reporta-suspeita
+                       end-if
+                       move "N" to ws-first-rec
+                       move PS-Phone      to ws-prev-phone
+                       move PS-Cust-Code  to ws-prev-cust-code
+                       move PS-First-Name to ws-prev-first
+                       move PS-Last-Name  to ws-prev-last
+                 end-return
+              end-perform
+              close customer
+           end-if.
+
+       reporta-suspeita.
+           add 1 to ws-suspect-count
+           perform confirma-nome-por-chave
+           move ws-key-confirmed to ws-name-match
+
+           move ws-prev-phone to ws-normalized
+           perform formata-telefone
+           move ws-formatted-phone to wr-phone
+           move ws-prev-cust-code  to wr-cust-code-1
+           string function trim(ws-prev-first) delimited by size
+                  " "                          delimited by size
+                  function trim(ws-prev-last)  delimited by size
+                  into wr-name-1
+           move PS-Cust-Code       to wr-cust-code-2
+           string function trim(PS-First-Name)  delimited by size
+                  " "                           delimited by size
+                  function trim(PS-Last-Name)   delimited by size
+                  into wr-name-2
+           if same-name
+              move "NOME IGUAL"    to wr-name-flag
+           else
+              move "verificar nome" to wr-name-flag
+           end-if
+           move ws-report-line to Suspect-Report-Line
+           write Suspect-Report-Line.
+
+      *    confirma-nome-por-chave - the sort work record only carries
+      *    whatever name was on file at pass 1, which can be stale by
+      *    the time pass 2 reports it; this START/READ on the
+      *    Cust-Name alternate key narrows the candidate match down
+      *    to customers who currently carry the first suspect's full
+      *    name and confirms the second suspect's Cust-Code is really
+      *    among them before it gets flagged "NOME IGUAL".
+       confirma-nome-por-chave.
+           move "N" to ws-key-confirmed
+           move "N" to ws-key-scan-eof
+           move ws-prev-first to Cust-First-Name
+           move ws-prev-last  to Cust-Last-Name
+           move "START" to ws-current-op
+           start customer key is = cust-name
+              invalid key
+                 move "Y" to ws-key-scan-eof
+           end-start
+           perform until ws-key-scan-eof = "Y"
+              move "READ" to ws-current-op
+              read customer next record
+                 at end move "Y" to ws-key-scan-eof
+                 not at end
+                    if Cust-First-Name not = ws-prev-first
+                       or Cust-Last-Name not = ws-prev-last
+                       move "Y" to ws-key-scan-eof
+                    else
+                       if Cust-Code = PS-Cust-Code
+                          move "Y" to ws-key-confirmed
+                       end-if
+                    end-if
+              end-read
+           end-perform.
+
+       valida-status.
+           call "c$rerrname" using is-file
+           call "C$RERR"  using crerr-status  w-msg.
+           move "custphrc"    to CIOL-Program-Id
+           move ws-current-op to CIOL-Operation
+           if ws-current-op = "OPEN"
+              move zero       to CIOL-Cust-Code
+           else
+              move Cust-Code  to CIOL-Cust-Code
+           end-if
+           move cust-status   to CIOL-File-Status
+           move ext-status    to CIOL-Ext-Status
+           call "custiolog" using Custio-Log-Parms.
+
+      *    valida-status-saida - same as valida-status, but for a
+      *    failed OPEN OUTPUT of the exception report (custphrpt)
+      *    rather than of customer001.
+       valida-status-saida.
+           call "c$rerrname" using is-file
+           call "C$RERR"  using crerr-status  w-msg.
+           move "custphrc"    to CIOL-Program-Id
+           move ws-current-op to CIOL-Operation
+           move zero          to CIOL-Cust-Code
+           move rpt-status    to CIOL-File-Status
+           move ext-status    to CIOL-Ext-Status
+           call "custiolog" using Custio-Log-Parms.
