@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custiolog.
+      *--------------------------------------------------------------
+      *  CUSTIOLOG - shared customer001 I/O error/audit logger.
+      *  Every program that opens, reads, rewrites, writes or
+      *  deletes customer001 calls this after checking the file
+      *  status so the operation, Cust-Code, status and extended
+      *  status land in an audit trail file instead of a message box
+      *  popup that nobody is watching during an unattended batch
+      *  run.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select custio-log
+              assign       to  "custiolog"
+              organization is line sequential
+              file status  is cl-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       fd custio-log.
+       01  Custio-Log-Line         PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  cl-status                PIC XX VALUE SPACES.
+       01  ws-timestamp             PIC X(21) VALUE SPACES.
+       01  ws-log-line.
+           05 wl-timestamp          PIC X(21).
+           05 FILLER                PIC X VALUE SPACE.
+           05 wl-program-id         PIC X(8).
+           05 FILLER                PIC X VALUE SPACE.
+           05 wl-operation          PIC X(8).
+           05 FILLER                PIC X VALUE SPACE.
+           05 wl-cust-code          PIC 9(5).
+           05 FILLER                PIC X VALUE SPACE.
+           05 wl-file-status        PIC X(2).
+           05 FILLER                PIC X VALUE SPACE.
+           05 wl-ext-status         PIC X(10).
+
+       LINKAGE SECTION.
+       COPY custiopm.
+
+       PROCEDURE DIVISION USING Custio-Log-Parms.
+       registra-ocorrencia.
+           move function current-date to ws-timestamp
+           move ws-timestamp     to wl-timestamp
+           move CIOL-Program-Id  to wl-program-id
+           move CIOL-Operation   to wl-operation
+           move CIOL-Cust-Code   to wl-cust-code
+           move CIOL-File-Status to wl-file-status
+           move CIOL-Ext-Status  to wl-ext-status
+
+           open extend custio-log
+           if cl-status = "35"
+              open output custio-log
+           end-if
+
+           if cl-status = "00"
+              write Custio-Log-Line from ws-log-line
+              close custio-log
+           else
+              display "CUSTIOLOG: nao foi possivel abrir custiolog ("
+                 "status " cl-status ") - ocorrencia perdida: "
+                 ws-log-line
+           end-if
+           goback.
