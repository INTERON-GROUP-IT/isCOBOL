@@ -0,0 +1,11 @@
+      *--------------------------------------------------------------
+      *  CUSTGEND - valid Cust-Gender codes.  COPY this right after
+      *  the Cust-Gender field declaration so every program agrees on
+      *  what is a valid code; keep data-entry edits and the cleanup
+      *  scan (custgscn.cbl) in sync with this list.
+      *--------------------------------------------------------------
+              88 Cust-Gender-Is-Valid   VALUE "M" "F" "U" "N".
+              88 Cust-Gender-Male       VALUE "M".
+              88 Cust-Gender-Female     VALUE "F".
+              88 Cust-Gender-Unknown    VALUE "U".
+              88 Cust-Gender-Not-Given  VALUE "N".
