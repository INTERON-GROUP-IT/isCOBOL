@@ -0,0 +1,19 @@
+      *--------------------------------------------------------------
+      *  CUSTSEL - shared FILE-CONTROL entry for customer001.
+      *  COPY this into FILE-CONTROL wherever the customer master is
+      *  opened so every program agrees on how the file is accessed.
+      *
+      *  Cust-Name (first-name-major) is the only alternate key - a
+      *  true last-name-major key would need its own alternate index
+      *  and a reorganization of the existing customer001 file, which
+      *  is a bigger operational change than any browse-by-name screen
+      *  has called for so far.
+      *--------------------------------------------------------------
+           select customer
+              assign       to  "customer001"
+              organization is indexed
+              access mode  is dynamic
+              lock mode    is manual
+              file status  is cust-status
+              record key   is cust-code
+              alternate record key is cust-name with duplicates.
