@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custgscn.
+      *--------------------------------------------------------------
+      *  CUSTGSCN - one-time cleanup scan of customer001.  Reads
+      *  every record and reports any Cust-Code whose Cust-Gender is
+      *  not one of the codes in custgend.cpy, so the bad data
+      *  already on file can be cleaned up before the CUSTMAINT edit
+      *  check (aceita-sexo-valido) is relied on going forward.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY custsel.
+
+           select gender-report
+              assign       to  "custgscnr"
+              organization is line sequential
+              file status  is rpt-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       fd customer.
+           COPY custrec.
+
+       fd gender-report.
+       01  Gender-Report-Line     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 cust-status                 PIC X(02) VALUE SPACES.
+          88 VALID-cust                VALUE "00" THRU "09".
+       01 rpt-status                  PIC X(02) VALUE SPACES.
+          88 VALID-rpt                 VALUE "00" THRU "09".
+       01 is-file pic x any length.
+       01 w-msg pic x any length.
+       01  crerr-status.
+           03 file-status          pic xx.
+           03 ext-status           pic x(10).
+       01 ws-current-op               PIC X(8) VALUE SPACES.
+       COPY custiopm.
+       01 ws-eof                      PIC X VALUE "N".
+          88 ws-at-eof                VALUE "Y".
+       01 ws-read-count               PIC 9(9) VALUE ZERO.
+       01 ws-bad-count                PIC 9(9) VALUE ZERO.
+
+       01  ws-report-line.
+           05 wr-cust-code            PIC 9(5).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 wr-cust-name            PIC X(61).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 wr-gender               PIC X(1).
+
+       PROCEDURE DIVISION.
+       inicio.
+           SET ENVIRONMENT "file.index" to "dci"
+           move "OPEN" to ws-current-op
+           open input customer
+           if not valid-cust
+              perform valida-status
+              goback
+           end-if
+
+           move "OPEN-OUT" to ws-current-op
+           open output gender-report
+           if not valid-rpt
+              perform valida-status-saida
+              close customer
+              goback
+           end-if
+           move "Cust-Code   Cust-Name" to Gender-Report-Line
+           write Gender-Report-Line
+           move "-------------------------------------------------"
+              to Gender-Report-Line
+           write Gender-Report-Line
+
+           perform until ws-at-eof
+              move "READ" to ws-current-op
+              read customer next record
+                 at end move "Y" to ws-eof
+                 not at end
+                    add 1 to ws-read-count
+                    if not Cust-Gender-Is-Valid
+                       add 1 to ws-bad-count
+                       move Cust-Code to wr-cust-code
+                       string function trim(Cust-First-Name)
+                                 delimited by size
+                              " " delimited by size
+                              function trim(Cust-Last-Name)
+                                 delimited by size
+                              into wr-cust-name
+                       move Cust-Gender to wr-gender
+                       move ws-report-line to Gender-Report-Line
+                       write Gender-Report-Line
+                    end-if
+              end-read
+           end-perform
+
+           move spaces to Gender-Report-Line
+           write Gender-Report-Line
+           string "Registros lidos: " delimited by size
+                  ws-read-count delimited by size
+                  into Gender-Report-Line
+           write Gender-Report-Line
+           string "Cust-Gender invalido: " delimited by size
+                  ws-bad-count delimited by size
+                  into Gender-Report-Line
+           write Gender-Report-Line
+
+           close gender-report
+           close customer
+           display "Scan de Cust-Gender concluido - "
+              ws-bad-count " registro(s) invalido(s) de "
+              ws-read-count " lido(s)".
+           goback.
+
+       valida-status.
+           call "c$rerrname" using is-file
+           call "C$RERR"  using crerr-status  w-msg.
+           move "custgscn"    to CIOL-Program-Id
+           move ws-current-op to CIOL-Operation
+           move zero          to CIOL-Cust-Code
+           move cust-status   to CIOL-File-Status
+           move ext-status    to CIOL-Ext-Status
+           call "custiolog" using Custio-Log-Parms.
+
+      *    valida-status-saida - same as valida-status, but for a
+      *    failed OPEN OUTPUT of the report file (custgscnr) rather
+      *    than of customer001.
+       valida-status-saida.
+           call "c$rerrname" using is-file
+           call "C$RERR"  using crerr-status  w-msg.
+           move "custgscn"    to CIOL-Program-Id
+           move ws-current-op to CIOL-Operation
+           move zero          to CIOL-Cust-Code
+           move rpt-status    to CIOL-File-Status
+           move ext-status    to CIOL-Ext-Status
+           call "custiolog" using Custio-Log-Parms.
